@@ -0,0 +1,16 @@
+000010******************************************************************
+000020*    COPYBOOK: PARMREG.CPY
+000030*    AUTHOR:   GABRIELA BARBOSA
+000040*    DATE-WRITTEN: 09/08/2026
+000050*    PURPOSE:  LAYOUT DO CARTAO DE PARAMETROS DE EXECUCAO DA
+000060*              VERIFICACAO DE IDADE. PERMITE AJUSTAR A IDADE
+000070*              MINIMA CONSIDERADA MAIORIDADE SEM ALTERAR O
+000080*              PROGRAMA, BASTANDO MANTER O ARQUIVO DE PARAMETROS.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT DESCRIPTION
+000120*    09/08/2026 GB   CRIACAO DO LAYOUT DE PARAMETROS.
+000130******************************************************************
+000140 01  PARAMETRO-REG.
+000150     05  PARM-IDADE-MINIMA       PIC 9(03).
+000160     05  FILLER                  PIC X(77).
