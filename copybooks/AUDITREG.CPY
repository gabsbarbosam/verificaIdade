@@ -0,0 +1,32 @@
+000010******************************************************************
+000020*    COPYBOOK: AUDITREG.CPY
+000030*    AUTHOR:   GABRIELA BARBOSA
+000040*    DATE-WRITTEN: 09/08/2026
+000050*    PURPOSE:  LAYOUT DO REGISTRO DE TRILHA DE AUDITORIA GRAVADO
+000060*              A CADA VERIFICACAO DE IDADE REALIZADA, SEJA NO
+000070*              MODO INTERATIVO, SEJA NO MODO LOTE.
+000080*
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT DESCRIPTION
+000110*    09/08/2026 GB   CRIACAO DO LAYOUT DE AUDITORIA.
+000115*    09/08/2026 GB   INCLUSAO DO NUMERO DO DOCUMENTO (CPF) E DO
+000116*                    INDICADOR DE CPF VALIDO, PARA LIGAR CADA
+000117*                    VERIFICACAO A UM CLIENTE ESPECIFICO.
+000120******************************************************************
+000130 01  AUDIT-REG.
+000140     05  AUD-DATA-VERIF.
+000150         10  AUD-DATA-VERIF-CCYY PIC 9(04).
+000160         10  AUD-DATA-VERIF-MM   PIC 9(02).
+000170         10  AUD-DATA-VERIF-DD   PIC 9(02).
+000180     05  AUD-HORA-VERIF          PIC 9(06).
+000190     05  AUD-DT-NASCTO.
+000200         10  AUD-DT-NASCTO-CCYY  PIC 9(04).
+000210         10  AUD-DT-NASCTO-MM    PIC 9(02).
+000220         10  AUD-DT-NASCTO-DD    PIC 9(02).
+000230     05  AUD-IDADE-CALC          PIC 9(03).
+000240     05  AUD-FAIXA-ETARIA        PIC X(02).
+000250     05  AUD-RESULTADO           PIC X(05).
+000251     05  AUD-DOC-NUMERO          PIC X(11).
+000252     05  AUD-CPF-VALIDO          PIC X(01).
+000253         88  AUD-CPF-E-VALIDO    VALUE "S".
+000260     05  FILLER                  PIC X(12).
