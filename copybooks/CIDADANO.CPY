@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*    COPYBOOK: CIDADANO.CPY
+000030*    AUTHOR:   GABRIELA BARBOSA
+000040*    DATE-WRITTEN: 09/08/2026
+000050*    PURPOSE:  LAYOUT DO REGISTRO DE ENTRADA DO LOTE NOTURNO DE
+000060*              VERIFICACAO DE IDADE. UM REGISTRO POR CIDADAO A
+000070*              SER CONFERIDO.
+000080*
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT DESCRIPTION
+000110*    09/08/2026 GB   CRIACAO DO LAYOUT PARA O MODO LOTE.
+000120******************************************************************
+000130 01  CIDADANO-REG.
+000140     05  CID-NOME                PIC X(40).
+000150     05  CID-DOC-NUMERO          PIC X(11).
+000160     05  CID-DT-NASCTO.
+000170         10  CID-DT-NASCTO-CCYY  PIC 9(04).
+000180         10  CID-DT-NASCTO-MM    PIC 9(02).
+000190         10  CID-DT-NASCTO-DD    PIC 9(02).
+000200     05  CID-IDADE-INFORMADA     PIC 9(03).
+000210     05  FILLER                  PIC X(18).
