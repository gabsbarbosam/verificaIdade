@@ -0,0 +1,27 @@
+000010******************************************************************
+000020*    COPYBOOK: CHKPTREG.CPY
+000030*    AUTHOR:   GABRIELA BARBOSA
+000040*    DATE-WRITTEN: 09/08/2026
+000050*    PURPOSE:  LAYOUT DO REGISTRO DE CHECKPOINT DO LOTE DE
+000060*              VERIFICACAO DE IDADE. GRAVADO PERIODICAMENTE
+000070*              DURANTE O PROCESSAMENTO PARA PERMITIR REINICIO A
+000080*              PARTIR DO ULTIMO REGISTRO PROCESSADO COM SUCESSO,
+000090*              EM VEZ DE REPROCESSAR O LOTE INTEIRO APOS UMA
+000100*              QUEDA.
+000110*
+000120*    MODIFICATION HISTORY
+000130*    DATE       INIT DESCRIPTION
+000140*    09/08/2026 GB   CRIACAO DO LAYOUT DE CHECKPOINT.
+000145*    09/08/2026 GB   INCLUIDAS AS CONTAGENS PARCIAIS DE MENOR E
+000146*                    MAIOR, PARA QUE O RESUMO DIARIO CONTINUE
+000147*                    CORRETO MESMO QUANDO O LOTE E REINICIADO.
+000148* 09/08/2026 GB   INCLUIDA A CONTAGEM PARCIAL DE REGISTROS
+000149*                 REJEITADOS, PELO MESMO MOTIVO.
+000150******************************************************************
+000160 01  CHECKPOINT-REG.
+000170     05  CKP-QTDE-PROCESSADA     PIC 9(08).
+000175     05  CKP-QTDE-MENOR          PIC 9(08).
+000176     05  CKP-QTDE-MAIOR          PIC 9(08).
+000177     05  CKP-QTDE-REJEITADOS     PIC 9(08).
+000180     05  CKP-ULTIMO-DOC          PIC X(11).
+000190     05  FILLER                  PIC X(02).
