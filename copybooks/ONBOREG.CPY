@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*    COPYBOOK: ONBOREG.CPY
+000030*    AUTHOR:   GABRIELA BARBOSA
+000040*    DATE-WRITTEN: 09/08/2026
+000050*    PURPOSE:  LAYOUT DO ARQUIVO DE INTERFACE COM O ONBOARDING,
+000060*              GRAVADO A CADA VERIFICACAO DE IDADE REALIZADA,
+000070*              PARA CONSUMO PELO SISTEMA DE CADASTRO DE NOVOS
+000080*              CLIENTES.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT DESCRIPTION
+000120*    09/08/2026 GB   CRIACAO DO LAYOUT DE INTERFACE.
+000130******************************************************************
+000140 01  ONBOARDING-REG.
+000150     05  ONB-DOC-NUMERO          PIC X(11).
+000160     05  ONB-IDADE-CALC          PIC 9(03).
+000170     05  ONB-RESULTADO           PIC X(05).
+000180     05  ONB-DATA-VERIF.
+000190         10  ONB-DATA-VERIF-CCYY PIC 9(04).
+000200         10  ONB-DATA-VERIF-MM   PIC 9(02).
+000210         10  ONB-DATA-VERIF-DD   PIC 9(02).
+000220     05  FILLER                  PIC X(53).
