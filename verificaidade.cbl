@@ -1,27 +1,521 @@
-      ******************************************************************
-      * Author: GABRIELA BARBOSA
-      * Date: 21/08/2023
-      * Purpose: VERIFICAR A IDADE
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VERIFICA-IDADE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 WS-IDADE        PIC 9(03) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "INFORME A SUA IDADE"
-            ACCEPT WS-IDADE
-
-            IF WS-IDADE < 18
-                THEN
-                DISPLAY "VOCE E MENOR DE IDADE"
-            ELSE
-                DISPLAY "VOCE E MAIOR DE IDADE"
-
-
-            STOP RUN.
-       END PROGRAM VERIFICA-IDADE.
+000010******************************************************************
+000020* Author: GABRIELA BARBOSA
+000030* Date-Written: 21/08/2023
+000040* Installation: DEPARTAMENTO DE SISTEMAS
+000050* Purpose: VERIFICAR A IDADE DE UMA PESSOA A PARTIR DA SUA DATA
+000060*          DE NASCIMENTO, INFORMANDO SE ELA E MENOR OU MAIOR DE
+000070*          IDADE.
+000080* Tectonics: cobc
+000090*
+000100* Modification History
+000110* Date       Init Description
+000120* 21/08/2023 GB   Criacao do programa (idade informada via ACCEPT).
+000130* 09/08/2026 GB   Idade agora e calculada a partir da data de
+000140*                 nascimento informada, comparada com a data do
+000150*                 sistema, em vez de digitada diretamente.
+000151* 09/08/2026 GB   Incluida validacao da data de nascimento
+000152*                 informada, com nova solicitacao ao operador
+000153*                 enquanto o dado nao for valido.
+000154* 09/08/2026 GB   Incluida classificacao por faixa etaria, alem
+000155*                 do resultado MENOR/MAIOR.
+000156* 09/08/2026 GB   Cada verificacao passa a gravar um registro na
+000157*                 trilha de auditoria (ARQ-AUDITORIA).
+000158* 09/08/2026 GB   Incluida captura e validacao do CPF, gravado
+000159*                 junto com o resultado na auditoria.
+000161* 09/08/2026 GB   Corrigida a gravacao da auditoria: OPEN EXTEND
+000162*                 falhava na primeira execucao (arquivo ainda nao
+000163*                 existia) e o registro carregava lixo no FILLER
+000164*                 por causa do INITIALIZE.
+000165* 09/08/2026 GB   A idade minima considerada maioridade passa a
+000166*                 ser lida de um cartao de parametros opcional,
+000167*                 em vez de fixa em 18.
+000168* 09/08/2026 GB   Cada verificacao passa a gravar tambem um
+000169*                 registro no arquivo de interface com o
+000170*                 onboarding (ARQ-ONBOARDING).
+000171* 09/08/2026 GB   Corrigida a hora gravada na auditoria: o MOVE
+000172*                 direto de WS-HORA-SISTEMA (HHMMSSCC) truncava
+000173*                 os digitos de ordem alta, gravando MMSSCC em
+000174*                 vez de HHMMSS. Passa a descartar os centesimos
+000175*                 por divisao antes de mover para AUD-HORA-VERIF.
+000176* 09/08/2026 GB   Incluida validacao de que a data de nascimento
+000177*                 informada e numerica e tem mes/dia dentro da
+000178*                 faixa valida, antes de calcular a idade.
+000179* 09/08/2026 GB   A validacao numerica/de calendario da data de
+000180*                 nascimento (1400-VALIDAR-DATA-NASCTO) passa a
+000181*                 ser feita antes de 2000-CALCULAR-IDADE, em vez
+000182*                 de depois, para nunca calcular em cima de um
+000183*                 dado ainda nao validado. Tambem passa a rejeitar
+000184*                 o CPF antes de calcular os digitos verificadores
+000185*                 quando ele nao for numerico.
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. VERIFICA-IDADE.
+000190 AUTHOR. GABRIELA BARBOSA.
+000200 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000210 DATE-WRITTEN. 21/08/2023.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     DECIMAL-POINT IS COMMA.
+000261 INPUT-OUTPUT SECTION.
+000262 FILE-CONTROL.
+000263     SELECT ARQ-AUDITORIA ASSIGN TO ARQAUD
+000264         ORGANIZATION IS LINE SEQUENTIAL
+000265         FILE STATUS IS WS-FS-AUDITORIA.
+000266     SELECT ARQ-PARAMETROS ASSIGN TO ARQPARM
+000267         ORGANIZATION IS LINE SEQUENTIAL
+000268         FILE STATUS IS WS-FS-PARAMETROS.
+000269     SELECT ARQ-ONBOARDING ASSIGN TO ARQONB
+000269         ORGANIZATION IS LINE SEQUENTIAL
+000269         FILE STATUS IS WS-FS-ONBOARDING.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000281 FD  ARQ-AUDITORIA
+000282     RECORDING MODE IS F.
+000283 COPY AUDITREG.
+000284
+000285 FD  ARQ-PARAMETROS
+000286     RECORDING MODE IS F.
+000287 COPY PARMREG.
+000288
+000289 FD  ARQ-ONBOARDING
+000289     RECORDING MODE IS F.
+000289 COPY ONBOREG.
+000288
+000290 WORKING-STORAGE SECTION.
+000300******************************************************************
+000310*    DATA DE NASCIMENTO INFORMADA PELO OPERADOR
+000320******************************************************************
+000330 01  WS-DT-NASCTO.
+000340     05  WS-DT-NASCTO-CCYY       PIC 9(04).
+000350     05  WS-DT-NASCTO-MM         PIC 9(02).
+000360     05  WS-DT-NASCTO-DD         PIC 9(02).
+000370
+000380******************************************************************
+000390*    DATA DO SISTEMA, USADA NO CALCULO DA IDADE
+000400******************************************************************
+000410 01  WS-DATA-SISTEMA.
+000420     05  WS-DATA-SISTEMA-CCYY    PIC 9(04).
+000430     05  WS-DATA-SISTEMA-MM      PIC 9(02).
+000440     05  WS-DATA-SISTEMA-DD      PIC 9(02).
+000450
+000460******************************************************************
+000470*    IDADE CALCULADA E RESULTADO DA VERIFICACAO
+000480******************************************************************
+000490 77  WS-IDADE                    PIC 9(03) VALUE ZEROS.
+000491 77  WS-IDADE-MINIMA             PIC 9(03) VALUE 18.
+000492 77  WS-IDADE-MAXIMA             PIC 9(03) VALUE 120.
+000500
+000501******************************************************************
+000502*    CHAVE DE CONTROLE DE VALIDACAO DA DATA DE NASCIMENTO
+000503******************************************************************
+000504 77  WS-DADO-VALIDO              PIC X(01) VALUE "N".
+000505     88  DADO-VALIDO             VALUE "S".
+000510
+000511******************************************************************
+000512*    FAIXA ETARIA, PARA USO EM QUEBRAS DEMOGRAFICAS
+000513******************************************************************
+000514 77  WS-FAIXA-ETARIA             PIC X(02) VALUE SPACES.
+000515     88  FAIXA-CRIANCA           VALUE "CR".
+000516     88  FAIXA-ADOLESCENTE       VALUE "AD".
+000517     88  FAIXA-ADULTO            VALUE "AT".
+000518     88  FAIXA-IDOSO             VALUE "ID".
+000519
+000520******************************************************************
+000521*    RESULTADO DA VERIFICACAO E DADOS DE AUDITORIA
+000522******************************************************************
+000523 77  WS-RESULTADO                PIC X(05) VALUE SPACES.
+000524 77  WS-HORA-SISTEMA             PIC 9(08) VALUE ZEROS.
+000524 77  WS-HORA-VERIF               PIC 9(06) VALUE ZEROS.
+000525 77  WS-FS-AUDITORIA             PIC X(02) VALUE ZEROS.
+000526     88  FS-AUDITORIA-OK         VALUE "00".
+000527 77  WS-FS-PARAMETROS            PIC X(02) VALUE ZEROS.
+000527     88  FS-PARAMETROS-OK        VALUE "00".
+000527 77  WS-FS-ONBOARDING            PIC X(02) VALUE ZEROS.
+000527     88  FS-ONBOARDING-OK        VALUE "00".
+000527
+000528******************************************************************
+000531*    CPF INFORMADO PELO OPERADOR E AREA DE CALCULO DOS DIGITOS
+000532*    VERIFICADORES
+000533******************************************************************
+000534 01  WS-CPF.
+000535     05  WS-CPF-BASE             PIC 9(09).
+000536     05  WS-CPF-DV1              PIC 9(01).
+000537     05  WS-CPF-DV2              PIC 9(01).
+000538 01  WS-CPF-R REDEFINES WS-CPF.
+000539     05  WS-CPF-DIGITO           PIC 9(01) OCCURS 11 TIMES.
+000540
+000541 77  WS-I                        PIC 9(02) COMP VALUE ZERO.
+000542 77  WS-SOMA1                    PIC 9(04) COMP VALUE ZERO.
+000543 77  WS-SOMA2                    PIC 9(04) COMP VALUE ZERO.
+000544 77  WS-QUOC                     PIC 9(04) COMP VALUE ZERO.
+000545 77  WS-RESTO1                   PIC 9(02) COMP VALUE ZERO.
+000546 77  WS-RESTO2                   PIC 9(02) COMP VALUE ZERO.
+000547 77  WS-DV1-CALC                 PIC 9(01) VALUE ZERO.
+000548 77  WS-DV2-CALC                 PIC 9(01) VALUE ZERO.
+000549
+000550 77  WS-CPF-VALIDO               PIC X(01) VALUE "N".
+000551     88  CPF-VALIDO              VALUE "S".
+000552 77  WS-CPF-REPETIDO             PIC X(01) VALUE "N".
+000553     88  CPF-REPETIDO            VALUE "S".
+000554
+000553 PROCEDURE DIVISION.
+000530******************************************************************
+000540*    0000-MAINLINE
+000550*    PARAGRAFO PRINCIPAL DO PROGRAMA.
+000560******************************************************************
+000570 0000-MAINLINE.
+000580     PERFORM 1000-INICIALIZAR
+000590         THRU 1000-INICIALIZAR-EXIT
+000600
+000610     PERFORM 1200-OBTER-DT-NASCTO
+000611         THRU 1200-OBTER-DT-NASCTO-EXIT
+000612         UNTIL DADO-VALIDO
+000630
+000640     PERFORM 3000-VERIFICAR-IDADE
+000650         THRU 3000-VERIFICAR-IDADE-EXIT
+000655
+000656     PERFORM 3200-CLASSIFICAR-FAIXA-ETARIA
+000657         THRU 3200-CLASSIFICAR-FAIXA-ETARIA-EXIT
+000658
+000659     PERFORM 4000-GRAVAR-AUDITORIA
+000660         THRU 4000-GRAVAR-AUDITORIA-EXIT
+000665
+000666     PERFORM 4500-GRAVAR-ONBOARDING
+000667         THRU 4500-GRAVAR-ONBOARDING-EXIT
+000668
+000670     STOP RUN.
+000680
+000690******************************************************************
+000700*    1000-INICIALIZAR
+000710*    OBTEM A DATA DO SISTEMA.
+000720******************************************************************
+000730 1000-INICIALIZAR.
+000740     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+
+000741     PERFORM 1100-CARREGAR-PARAMETROS
+000742         THRU 1100-CARREGAR-PARAMETROS-EXIT
+000750     .
+000790 1000-INICIALIZAR-EXIT.
+000800     EXIT.
+000810
+
+000811******************************************************************
+000812*    1100-CARREGAR-PARAMETROS
+000813*    LE O CARTAO DE PARAMETROS, SE ELE EXISTIR, PARA OBTER A
+000814*    IDADE MINIMA CONSIDERADA MAIORIDADE. QUANDO O ARQUIVO NAO
+000815*    EXISTIR OU O VALOR INFORMADO FOR ZERO, MANTEM O VALOR
+000816*    PADRAO DE 18 ANOS DEFINIDO EM WS-IDADE-MINIMA.
+000817******************************************************************
+000818 1100-CARREGAR-PARAMETROS.
+000819     OPEN INPUT ARQ-PARAMETROS
+000820     IF NOT FS-PARAMETROS-OK
+000821         GO TO 1100-CARREGAR-PARAMETROS-EXIT
+000822     END-IF
+
+000823     READ ARQ-PARAMETROS
+000824     IF FS-PARAMETROS-OK
+000825     AND PARM-IDADE-MINIMA > ZERO
+000826         MOVE PARM-IDADE-MINIMA TO WS-IDADE-MINIMA
+000827     END-IF
+
+000828     CLOSE ARQ-PARAMETROS
+000829     .
+000830 1100-CARREGAR-PARAMETROS-EXIT.
+000831     EXIT.
+000832
+000820******************************************************************
+000830*    1200-OBTER-DT-NASCTO
+000840*    SOLICITA A DATA DE NASCIMENTO, CALCULA A IDADE E VALIDA O
+000850*    RESULTADO. ENQUANTO A DATA INFORMADA NAO FOR VALIDA, VOLTA
+000851*    A SOLICITAR AO OPERADOR EM VEZ DE PROSSEGUIR COM UM VALOR
+000852*    SEM SENTIDO.
+000860******************************************************************
+000870 1200-OBTER-DT-NASCTO.
+000871     DISPLAY "INFORME O SEU CPF (11 DIGITOS, SOMENTE NUMEROS)"
+000872     ACCEPT WS-CPF
+
+000873     PERFORM 1300-VALIDAR-CPF
+000874         THRU 1300-VALIDAR-CPF-EXIT
+
+000875     IF NOT CPF-VALIDO
+000876         DISPLAY "CPF INVALIDO. VERIFIQUE OS DIGITOS INFORMADOS."
+000877         MOVE "N" TO WS-DADO-VALIDO
+000878         GO TO 1200-OBTER-DT-NASCTO-EXIT
+000879     END-IF
+
+000880     DISPLAY "INFORME A SUA DATA DE NASCIMENTO (AAAAMMDD)"
+000881     ACCEPT WS-DT-NASCTO
+
+000881     PERFORM 1400-VALIDAR-DATA-NASCTO
+000881         THRU 1400-VALIDAR-DATA-NASCTO-EXIT
+
+000881     IF NOT DADO-VALIDO
+000881         GO TO 1200-OBTER-DT-NASCTO-EXIT
+000881     END-IF
+
+000882     PERFORM 2000-CALCULAR-IDADE
+000883         THRU 2000-CALCULAR-IDADE-EXIT
+000884
+000885     PERFORM 2500-VALIDAR-IDADE
+000886         THRU 2500-VALIDAR-IDADE-EXIT
+000887     .
+000888 1200-OBTER-DT-NASCTO-EXIT.
+000889     EXIT.
+
+000890******************************************************************
+000891*    1300-VALIDAR-CPF
+000892*    CALCULA OS DOIS DIGITOS VERIFICADORES DO CPF INFORMADO (MOD
+000893*    11) E CONFERE SE ELES CONFEREM COM OS DIGITOS DIGITADOS,
+000894*    REJEITANDO TAMBEM CPF COM TODOS OS DIGITOS IGUAIS.
+000895******************************************************************
+000896 1300-VALIDAR-CPF.
+000896     IF WS-CPF NOT NUMERIC
+000896         MOVE "N" TO WS-CPF-VALIDO
+000896         GO TO 1300-VALIDAR-CPF-EXIT
+000896     END-IF
+
+000897     MOVE ZERO TO WS-SOMA1
+000898     PERFORM 1310-SOMAR-DV1
+000899         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+
+000900     DIVIDE WS-SOMA1 BY 11 GIVING WS-QUOC REMAINDER WS-RESTO1
+000901     IF WS-RESTO1 < 2
+000902         MOVE 0 TO WS-DV1-CALC
+000903     ELSE
+000904         COMPUTE WS-DV1-CALC = 11 - WS-RESTO1
+000905     END-IF
+
+000906     MOVE ZERO TO WS-SOMA2
+000907     PERFORM 1320-SOMAR-DV2
+000908         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+
+000909     DIVIDE WS-SOMA2 BY 11 GIVING WS-QUOC REMAINDER WS-RESTO2
+000910     IF WS-RESTO2 < 2
+000911         MOVE 0 TO WS-DV2-CALC
+000912     ELSE
+000913         COMPUTE WS-DV2-CALC = 11 - WS-RESTO2
+000914     END-IF
+
+000915     MOVE "S" TO WS-CPF-REPETIDO
+000916     PERFORM 1330-VERIFICAR-REPETIDO
+000917         VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 9
+
+000918     IF WS-CPF-DV1 = WS-DV1-CALC
+000919     AND WS-CPF-DV2 = WS-DV2-CALC
+000920     AND NOT CPF-REPETIDO
+000921         MOVE "S" TO WS-CPF-VALIDO
+000922     ELSE
+000923         MOVE "N" TO WS-CPF-VALIDO
+000924     END-IF
+000925     .
+000926 1300-VALIDAR-CPF-EXIT.
+000927     EXIT.
+
+000928******************************************************************
+000929*    1310-SOMAR-DV1
+000930*    ACUMULA A SOMA PONDERADA DOS 9 PRIMEIROS DIGITOS DO CPF,
+000931*    USADA NO CALCULO DO PRIMEIRO DIGITO VERIFICADOR.
+000932******************************************************************
+000933 1310-SOMAR-DV1.
+000934     COMPUTE WS-SOMA1 =
+000935         WS-SOMA1 + WS-CPF-DIGITO (WS-I) * (11 - WS-I)
+000935     .
+
+000936******************************************************************
+000937*    1320-SOMAR-DV2
+000938*    ACUMULA A SOMA PONDERADA DOS 10 PRIMEIROS DIGITOS DO CPF
+000939*    (BASE + PRIMEIRO DIGITO VERIFICADOR), USADA NO CALCULO DO
+000940*    SEGUNDO DIGITO VERIFICADOR.
+000941******************************************************************
+000942 1320-SOMAR-DV2.
+000943     COMPUTE WS-SOMA2 =
+000944         WS-SOMA2 + WS-CPF-DIGITO (WS-I) * (12 - WS-I)
+000945     .
+
+000946******************************************************************
+000947*    1330-VERIFICAR-REPETIDO
+000948*    DESLIGA O INDICADOR DE CPF REPETIDO QUANDO ENCONTRA UM
+000949*    DIGITO DIFERENTE DO PRIMEIRO (CPF COM TODOS OS DIGITOS
+000950*    IGUAIS PASSA NO CALCULO DO DV MAS NAO E UM CPF VALIDO).
+000951******************************************************************
+000952 1330-VERIFICAR-REPETIDO.
+000953     IF WS-CPF-DIGITO (WS-I) NOT = WS-CPF-DIGITO (1)
+000954         MOVE "N" TO WS-CPF-REPETIDO
+000955     END-IF
+000956     .
+
+000957******************************************************************
+000958*    1400-VALIDAR-DATA-NASCTO
+000959*    CONFERE QUE A DATA DE NASCIMENTO DIGITADA E NUMERICA E TEM
+000960*    MES/DIA DENTRO DA FAIXA DE CALENDARIO, ANTES DE QUALQUER
+000961*    CALCULO SER FEITO EM CIMA DELA.
+000962******************************************************************
+000963 1400-VALIDAR-DATA-NASCTO.
+000963     IF WS-DT-NASCTO-CCYY NOT NUMERIC
+000963     OR WS-DT-NASCTO-MM NOT NUMERIC
+000963     OR WS-DT-NASCTO-DD NOT NUMERIC
+000963     OR WS-DT-NASCTO-MM < 1
+000963     OR WS-DT-NASCTO-MM > 12
+000963     OR WS-DT-NASCTO-DD < 1
+000963     OR WS-DT-NASCTO-DD > 31
+000963         DISPLAY "DATA DE NASCIMENTO INVALIDA. TENTE NOVAMENTE."
+000963         MOVE "N" TO WS-DADO-VALIDO
+000963     ELSE
+000963         MOVE "S" TO WS-DADO-VALIDO
+000963     END-IF
+000963     .
+000964 1400-VALIDAR-DATA-NASCTO-EXIT.
+000965     EXIT.
+000882
+000883******************************************************************
+000884*    2000-CALCULAR-IDADE
+000885*    CALCULA A IDADE ATUAL A PARTIR DA DATA DE NASCIMENTO
+000886*    INFORMADA E DA DATA DO SISTEMA.
+000887******************************************************************
+000888 2000-CALCULAR-IDADE.
+000889     IF WS-DT-NASCTO > WS-DATA-SISTEMA
+000890         MOVE ZEROS TO WS-IDADE
+000891         GO TO 2000-CALCULAR-IDADE-EXIT
+000892     END-IF
+000893
+000894     COMPUTE WS-IDADE =
+000895         WS-DATA-SISTEMA-CCYY - WS-DT-NASCTO-CCYY
+000900
+000910     IF WS-DT-NASCTO-MM > WS-DATA-SISTEMA-MM
+000920         SUBTRACT 1 FROM WS-IDADE
+000930     ELSE
+000940         IF WS-DT-NASCTO-MM = WS-DATA-SISTEMA-MM
+000950         AND WS-DT-NASCTO-DD > WS-DATA-SISTEMA-DD
+000960             SUBTRACT 1 FROM WS-IDADE
+000970         END-IF
+000980     END-IF
+000990     .
+001000 2000-CALCULAR-IDADE-EXIT.
+001010     EXIT.
+001011
+001012******************************************************************
+001013*    2500-VALIDAR-IDADE
+001014*    ACEITA A DATA DE NASCIMENTO SOMENTE QUANDO ELA NAO ESTIVER
+001015*    NO FUTURO E A IDADE RESULTANTE ESTIVER DENTRO DA FAIXA
+001016*    PLAUSIVEL (0 A 120 ANOS). CASO CONTRARIO, AVISA O OPERADOR
+001017*    E MANTEM O DADO COMO INVALIDO PARA UMA NOVA TENTATIVA.
+001018******************************************************************
+001019 2500-VALIDAR-IDADE.
+001020     IF WS-DT-NASCTO > WS-DATA-SISTEMA
+001021     OR WS-IDADE > WS-IDADE-MAXIMA
+001022         DISPLAY "DATA DE NASCIMENTO INVALIDA. TENTE NOVAMENTE."
+001023         MOVE "N" TO WS-DADO-VALIDO
+001024     ELSE
+001025         MOVE "S" TO WS-DADO-VALIDO
+001026     END-IF
+001027     .
+001028 2500-VALIDAR-IDADE-EXIT.
+001029     EXIT.
+001030
+001030******************************************************************
+001040*    3000-VERIFICAR-IDADE
+001050*    CLASSIFICA A PESSOA EM MENOR OU MAIOR DE IDADE.
+001060******************************************************************
+001070 3000-VERIFICAR-IDADE.
+001080     IF WS-IDADE < WS-IDADE-MINIMA
+001090         MOVE "MENOR" TO WS-RESULTADO
+001091         DISPLAY "VOCE E MENOR DE IDADE"
+001100     ELSE
+001101         MOVE "MAIOR" TO WS-RESULTADO
+001110         DISPLAY "VOCE E MAIOR DE IDADE"
+001120     END-IF
+001130     .
+001140 3000-VERIFICAR-IDADE-EXIT.
+001150     EXIT.
+001151
+001152******************************************************************
+001153*    3200-CLASSIFICAR-FAIXA-ETARIA
+001154*    ALEM DO CORTE DE MAIORIDADE, CLASSIFICA A PESSOA EM UMA
+001155*    FAIXA ETARIA (CRIANCA, ADOLESCENTE, ADULTO OU IDOSO), PARA
+001156*    REAPROVEITAMENTO EM QUEBRAS DEMOGRAFICAS.
+001157******************************************************************
+001158 3200-CLASSIFICAR-FAIXA-ETARIA.
+001159     EVALUATE TRUE
+001160         WHEN WS-IDADE < 12
+001161             MOVE "CR" TO WS-FAIXA-ETARIA
+001162         WHEN WS-IDADE < 18
+001163             MOVE "AD" TO WS-FAIXA-ETARIA
+001164         WHEN WS-IDADE < 60
+001165             MOVE "AT" TO WS-FAIXA-ETARIA
+001166         WHEN OTHER
+001167             MOVE "ID" TO WS-FAIXA-ETARIA
+001168     END-EVALUATE
+001169
+001170     DISPLAY "FAIXA ETARIA: " WS-FAIXA-ETARIA
+001171     .
+001172 3200-CLASSIFICAR-FAIXA-ETARIA-EXIT.
+001173     EXIT.
+001174
+001175******************************************************************
+001176*    4000-GRAVAR-AUDITORIA
+001177*    GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COM OS DADOS DA
+001178*    VERIFICACAO REALIZADA, PARA COMPROVACAO POSTERIOR DE QUE O
+001179*    CLIENTE FOI CORRETAMENTE TRIADO.
+001180******************************************************************
+001181 4000-GRAVAR-AUDITORIA.
+001182     ACCEPT WS-HORA-SISTEMA FROM TIME
+001182     COMPUTE WS-HORA-VERIF = WS-HORA-SISTEMA / 100
+
+001183     OPEN EXTEND ARQ-AUDITORIA
+001183     IF NOT FS-AUDITORIA-OK
+001183         OPEN OUTPUT ARQ-AUDITORIA
+001183     END-IF
+
+001183     MOVE SPACES TO AUDIT-REG
+
+001184     MOVE WS-DATA-SISTEMA-CCYY TO AUD-DATA-VERIF-CCYY
+001185     MOVE WS-DATA-SISTEMA-MM   TO AUD-DATA-VERIF-MM
+001186     MOVE WS-DATA-SISTEMA-DD   TO AUD-DATA-VERIF-DD
+001187     MOVE WS-HORA-VERIF        TO AUD-HORA-VERIF
+001188     MOVE WS-DT-NASCTO-CCYY    TO AUD-DT-NASCTO-CCYY
+001189     MOVE WS-DT-NASCTO-MM      TO AUD-DT-NASCTO-MM
+001190     MOVE WS-DT-NASCTO-DD      TO AUD-DT-NASCTO-DD
+001191     MOVE WS-IDADE             TO AUD-IDADE-CALC
+001192     MOVE WS-FAIXA-ETARIA      TO AUD-FAIXA-ETARIA
+001193     MOVE WS-RESULTADO         TO AUD-RESULTADO
+001194     MOVE WS-CPF               TO AUD-DOC-NUMERO
+001195     MOVE WS-CPF-VALIDO        TO AUD-CPF-VALIDO
+
+001195     WRITE AUDIT-REG
+
+001196     CLOSE ARQ-AUDITORIA
+001197     .
+001198 4000-GRAVAR-AUDITORIA-EXIT.
+001199     EXIT.
+001200
+001201******************************************************************
+001202*    4500-GRAVAR-ONBOARDING
+001203*    GRAVA UM REGISTRO NO ARQUIVO DE INTERFACE COM O ONBOARDING,
+001204*    PARA QUE O CADASTRO DO CLIENTE PROSSIGA COM O RESULTADO DA
+001205*    VERIFICACAO DE IDADE.
+001206******************************************************************
+001207 4500-GRAVAR-ONBOARDING.
+001208     OPEN EXTEND ARQ-ONBOARDING
+001209     IF NOT FS-ONBOARDING-OK
+001210         OPEN OUTPUT ARQ-ONBOARDING
+001211     END-IF
+
+001212     MOVE SPACES TO ONBOARDING-REG
+
+001213     MOVE WS-CPF               TO ONB-DOC-NUMERO
+001214     MOVE WS-IDADE             TO ONB-IDADE-CALC
+001215     MOVE WS-RESULTADO         TO ONB-RESULTADO
+001216     MOVE WS-DATA-SISTEMA-CCYY TO ONB-DATA-VERIF-CCYY
+001217     MOVE WS-DATA-SISTEMA-MM   TO ONB-DATA-VERIF-MM
+001218     MOVE WS-DATA-SISTEMA-DD   TO ONB-DATA-VERIF-DD
+
+001219     WRITE ONBOARDING-REG
+
+001220     CLOSE ARQ-ONBOARDING
+001221     .
+001222 4500-GRAVAR-ONBOARDING-EXIT.
+001223     EXIT.
+
+001224 END PROGRAM VERIFICA-IDADE.
