@@ -0,0 +1,874 @@
+000010******************************************************************
+000020* Author: GABRIELA BARBOSA
+000030* Date-Written: 09/08/2026
+000040* Installation: DEPARTAMENTO DE SISTEMAS
+000050* Purpose: VERIFICAR A IDADE DE UM LOTE DE CIDADAOS, GERANDO UM
+000060*          RELATORIO COM O RESULTADO DE CADA REGISTRO. VARIANTE
+000070*          EM LOTE DO PROGRAMA VERIFICA-IDADE, PARA USO NA CARGA
+000080*          NOTURNA DE CADASTROS.
+000090* Tectonics: cobc
+000100*
+000110* Modification History
+000120* Date       Init Description
+000130* 09/08/2026 GB   Criacao do programa em lote.
+000131* 09/08/2026 GB   Incluida classificacao por faixa etaria no
+000132*                 relatorio, alem do resultado MENOR/MAIOR.
+000133* 09/08/2026 GB   Cada registro processado passa a gravar uma
+000134*                 linha na trilha de auditoria (ARQ-AUDITORIA).
+000135* 09/08/2026 GB   Incluida validacao do CPF (CID-DOC-NUMERO),
+000136*                 com o indicador de CPF valido gravado junto
+000137*                 com o resultado na auditoria.
+000138* 09/08/2026 GB   Incluido checkpoint periodico (ARQ-CHECKPOINT)
+000139*                 para permitir reinicio do lote a partir do
+000140*                 ultimo registro processado com sucesso.
+000142* 09/08/2026 GB   Corrigida a gravacao da auditoria e do
+000143*                 checkpoint: OPEN EXTEND falhava na primeira
+000144*                 execucao e o FILLER dos registros ficava com
+000145*                 lixo por causa do INITIALIZE.
+000146* 09/08/2026 GB   A idade minima considerada maioridade passa a
+000147*                 ser lida de um cartao de parametros opcional,
+000148*                 em vez de fixa em 18.
+000149* 09/08/2026 GB   Cada registro processado passa a gravar tambem
+000151*                 um registro no arquivo de interface com o
+000152*                 onboarding (ARQ-ONBOARDING).
+000153* 09/08/2026 GB   Corrigida a hora gravada na auditoria (mesma
+000154*                 causa do lote interativo: MOVE direto de
+000155*                 WS-HORA-SISTEMA truncava os digitos de ordem
+000156*                 alta). O checkpoint agora e zerado ao final de
+000157*                 uma execucao normal, para que a proxima execucao
+000158*                 nao pule registros de um novo arquivo de entrada.
+000159*                 Incluida verificacao de status na abertura de
+000160*                 ARQ-CIDADAOS e ARQ-RELATORIO. O arquivo de
+000161*                 onboarding passa a ser aberto uma unica vez em
+000162*                 1000-INICIALIZAR e fechado em 9000-FINALIZAR,
+000163*                 como ja era feito com a trilha de auditoria.
+000164* 09/08/2026 GB   O CPF deixa de ser submetido ao calculo dos
+000165*                 digitos verificadores quando nao for numerico.
+000166*                 Incluida tambem a validacao 2250-VALIDAR-REGISTRO,
+000167*                 que rejeita o registro (sem calcular idade,
+000168*                 gravar auditoria ou onboarding) quando a data de
+000169*                 nascimento nao for numerica, tiver mes/dia fora
+000170*                 da faixa de calendario, for posterior a data do
+000171*                 sistema, ou quando, na ausencia de data de
+000172*                 nascimento, a idade informada no proprio registro
+000173*                 nao for numerica ou exceder WS-IDADE-MAXIMA. O
+000174*                 total de registros rejeitados passa a constar no
+000175*                 resumo diario e no checkpoint.
+000176* 09/08/2026 GB   ARQ-RELATORIO passava por OPEN OUTPUT (truncando
+000177*                 o relatorio) mesmo num reinicio, enquanto os
+000178*                 totais do resumo eram recuperados do checkpoint
+000179*                 do lote inteiro; o resumo passava a nao bater
+000180*                 com as linhas de detalhe realmente gravadas apos
+000181*                 o reinicio. 1250-ABRIR-RELATORIO agora abre o
+000182*                 relatorio em EXTEND quando ha checkpoint a pular,
+000183*                 preservando as linhas ja gravadas, e so grava o
+000184*                 cabecalho quando o arquivo e novo.
+000185* 09/08/2026 GB   O checkpoint so era gravado a cada 100 registros,
+000186*                 mas o relatorio, a auditoria e o onboarding eram
+000187*                 gravados a cada registro; um reinicio repetia no
+000188*                 relatorio, na auditoria e no onboarding os
+000189*                 registros processados apos o ultimo checkpoint,
+000190*                 duplicando-os. WS-INTERVALO-CKPT passa a ser 1,
+000191*                 de forma que o checkpoint sempre reflita o ultimo
+000192*                 registro efetivamente gravado. Tambem passou a
+000193*                 verificar o status na abertura de ARQ-CHECKPOINT
+000194*                 em 2480-GRAVAR-CHECKPOINT e 8900-ZERAR-CHECKPOINT,
+000195*                 como ja era feito para os demais arquivos.
+000141******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. VERIFICA-IDADE-LOTE.
+000170 AUTHOR. GABRIELA BARBOSA.
+000180 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000190 DATE-WRITTEN. 09/08/2026.
+000200 DATE-COMPILED.
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SPECIAL-NAMES.
+000240     DECIMAL-POINT IS COMMA.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT ARQ-CIDADAOS  ASSIGN TO ARQCID
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-FS-CIDADAOS.
+000300
+000310     SELECT ARQ-RELATORIO ASSIGN TO ARQREL
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-FS-RELATORIO.
+000335
+000336     SELECT ARQ-AUDITORIA ASSIGN TO ARQAUD
+000337         ORGANIZATION IS LINE SEQUENTIAL
+000338         FILE STATUS IS WS-FS-AUDITORIA.
+000339
+000339     SELECT ARQ-CHECKPOINT ASSIGN TO ARQCKP
+000339         ORGANIZATION IS LINE SEQUENTIAL
+000339         FILE STATUS IS WS-FS-CHECKPOINT.
+000340
+000341     SELECT ARQ-PARAMETROS ASSIGN TO ARQPARM
+000342         ORGANIZATION IS LINE SEQUENTIAL
+000343         FILE STATUS IS WS-FS-PARAMETROS.
+000344
+000345     SELECT ARQ-ONBOARDING ASSIGN TO ARQONB
+000346         ORGANIZATION IS LINE SEQUENTIAL
+000347         FILE STATUS IS WS-FS-ONBOARDING.
+000348
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  ARQ-CIDADAOS
+000380     RECORDING MODE IS F.
+000390 COPY CIDADANO.
+000400
+000410 FD  ARQ-RELATORIO
+000420     RECORDING MODE IS F.
+000430 01  REL-LINHA                   PIC X(80).
+000431
+000432 FD  ARQ-AUDITORIA
+000433     RECORDING MODE IS F.
+000434 COPY AUDITREG.
+000435
+000436 FD  ARQ-CHECKPOINT
+000437     RECORDING MODE IS F.
+000438 COPY CHKPTREG.
+000440
+000441 FD  ARQ-PARAMETROS
+000442     RECORDING MODE IS F.
+000443 COPY PARMREG.
+000444
+000445 FD  ARQ-ONBOARDING
+000446     RECORDING MODE IS F.
+000447 COPY ONBOREG.
+000448
+000450 WORKING-STORAGE SECTION.
+000460******************************************************************
+000470*    CHAVES E STATUS DE ARQUIVO
+000480******************************************************************
+000490 77  WS-FS-CIDADAOS              PIC X(02) VALUE ZEROS.
+000500     88  FS-CIDADAOS-OK          VALUE "00".
+000510     88  FS-CIDADAOS-FIM         VALUE "10".
+000520
+000530 77  WS-FS-RELATORIO             PIC X(02) VALUE ZEROS.
+000540     88  FS-RELATORIO-OK         VALUE "00".
+000541
+000542 77  WS-FS-AUDITORIA             PIC X(02) VALUE ZEROS.
+000543     88  FS-AUDITORIA-OK         VALUE "00".
+000544
+000545 77  WS-HORA-SISTEMA             PIC 9(08) VALUE ZEROS.
+000545 77  WS-HORA-VERIF               PIC 9(06) VALUE ZEROS.
+000546
+000547 77  WS-FS-CHECKPOINT            PIC X(02) VALUE ZEROS.
+000548     88  FS-CHECKPOINT-OK        VALUE "00".
+000549
+000549 77  WS-FS-PARAMETROS            PIC X(02) VALUE ZEROS.
+000549     88  FS-PARAMETROS-OK        VALUE "00".
+000549 77  WS-FS-ONBOARDING            PIC X(02) VALUE ZEROS.
+000549     88  FS-ONBOARDING-OK        VALUE "00".
+000550
+000560******************************************************************
+000570*    CHAVE DE CONTROLE DE FIM DE ARQUIVO
+000580******************************************************************
+000590 77  WS-FIM-ARQUIVO              PIC X(01) VALUE "N".
+000600     88  FIM-DO-ARQUIVO          VALUE "S".
+000610
+000620******************************************************************
+000630*    DATA DO SISTEMA, USADA NO CALCULO DA IDADE
+000640******************************************************************
+000650 01  WS-DATA-SISTEMA.
+000660     05  WS-DATA-SISTEMA-CCYY    PIC 9(04).
+000670     05  WS-DATA-SISTEMA-MM      PIC 9(02).
+000680     05  WS-DATA-SISTEMA-DD      PIC 9(02).
+000690
+000700******************************************************************
+000710*    AREA DE TRABALHO DO REGISTRO CORRENTE
+000720******************************************************************
+000730 77  WS-IDADE-CALCULADA          PIC 9(03) VALUE ZERO.
+000731 77  WS-IDADE-MAXIMA             PIC 9(03) VALUE 120.
+000740 77  WS-IDADE-MINIMA             PIC 9(03) COMP VALUE 18.
+000741 77  WS-REGISTRO-VALIDO          PIC X(01) VALUE "S".
+000742     88  REGISTRO-VALIDO         VALUE "S".
+000750 77  WS-RESULTADO                PIC X(05) VALUE SPACES.
+000760 77  WS-QTDE-LIDOS               PIC 9(08) COMP VALUE ZERO.
+000761 77  WS-QTDE-MENOR               PIC 9(08) COMP VALUE ZERO.
+000762 77  WS-QTDE-MAIOR               PIC 9(08) COMP VALUE ZERO.
+000762 77  WS-QTDE-REJEITADOS          PIC 9(08) COMP VALUE ZERO.
+000763 77  WS-QTDE-LIDOS-ED            PIC 9(08) VALUE ZERO.
+000764 77  WS-QTDE-MENOR-ED            PIC 9(08) VALUE ZERO.
+000765 77  WS-QTDE-MAIOR-ED            PIC 9(08) VALUE ZERO.
+000765 77  WS-QTDE-REJEITADOS-ED       PIC 9(08) VALUE ZERO.
+000766 77  WS-RELATORIO-NOVO           PIC X(01) VALUE "N".
+000767     88  RELATORIO-NOVO          VALUE "S".
+
+000761******************************************************************
+000762*    FAIXA ETARIA, PARA USO EM QUEBRAS DEMOGRAFICAS
+000763******************************************************************
+000764 77  WS-FAIXA-ETARIA             PIC X(02) VALUE SPACES.
+000765     88  FAIXA-CRIANCA           VALUE "CR".
+000766     88  FAIXA-ADOLESCENTE       VALUE "AD".
+000767     88  FAIXA-ADULTO            VALUE "AT".
+000768     88  FAIXA-IDOSO             VALUE "ID".
+000770
+000771******************************************************************
+000772*    CPF DO REGISTRO CORRENTE E AREA DE CALCULO DOS DIGITOS
+000773*    VERIFICADORES
+000774******************************************************************
+000775 01  WS-CPF.
+000776     05  WS-CPF-BASE             PIC 9(09).
+000777     05  WS-CPF-DV1              PIC 9(01).
+000778     05  WS-CPF-DV2              PIC 9(01).
+000779 01  WS-CPF-R REDEFINES WS-CPF.
+000780     05  WS-CPF-DIGITO           PIC 9(01) OCCURS 11 TIMES.
+
+000781 77  WS-I                        PIC 9(02) COMP VALUE ZERO.
+000782 77  WS-SOMA1                    PIC 9(04) COMP VALUE ZERO.
+000783 77  WS-SOMA2                    PIC 9(04) COMP VALUE ZERO.
+000784 77  WS-QUOC                     PIC 9(04) COMP VALUE ZERO.
+000785 77  WS-RESTO1                   PIC 9(02) COMP VALUE ZERO.
+000786 77  WS-RESTO2                   PIC 9(02) COMP VALUE ZERO.
+000787 77  WS-DV1-CALC                 PIC 9(01) VALUE ZERO.
+000788 77  WS-DV2-CALC                 PIC 9(01) VALUE ZERO.
+
+000789 77  WS-CPF-VALIDO               PIC X(01) VALUE "N".
+000790     88  CPF-VALIDO              VALUE "S".
+000791 77  WS-CPF-REPETIDO             PIC X(01) VALUE "N".
+000792     88  CPF-REPETIDO            VALUE "S".
+000793
+000794******************************************************************
+000795*    CONTROLE DE CHECKPOINT/REINICIO DO LOTE
+000796******************************************************************
+000797 77  WS-QTDE-A-PULAR             PIC 9(08) COMP VALUE ZERO.
+000798 77  WS-CONTADOR-PULO            PIC 9(08) COMP VALUE ZERO.
+000799 77  WS-INTERVALO-CKPT           PIC 9(08) COMP VALUE 1.
+000800 77  WS-QUOC-CKPT                PIC 9(08) COMP VALUE ZERO.
+000801 77  WS-RESTO-CKPT               PIC 9(08) COMP VALUE ZERO.
+000802
+000780 PROCEDURE DIVISION.
+000790******************************************************************
+000800*    0000-MAINLINE
+000810*    PARAGRAFO PRINCIPAL DO PROGRAMA.
+000820******************************************************************
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INICIALIZAR
+000850         THRU 1000-INICIALIZAR-EXIT
+000860
+000870     PERFORM 2000-PROCESSAR-ARQUIVO
+000880         THRU 2000-PROCESSAR-ARQUIVO-EXIT
+000890         UNTIL FIM-DO-ARQUIVO
+000900
+000901     PERFORM 8000-GRAVAR-RESUMO
+000902         THRU 8000-GRAVAR-RESUMO-EXIT
+000903
+000910     PERFORM 9000-FINALIZAR
+000920         THRU 9000-FINALIZAR-EXIT
+000930
+000940     STOP RUN.
+000950
+000960******************************************************************
+000970*    1000-INICIALIZAR
+000980*    ABRE OS ARQUIVOS E POSICIONA O PRIMEIRO REGISTRO DE ENTRADA.
+000990******************************************************************
+001000 1000-INICIALIZAR.
+001010     OPEN INPUT  ARQ-CIDADAOS
+001010     IF NOT FS-CIDADAOS-OK
+001010         DISPLAY "ERRO AO ABRIR ARQ-CIDADAOS. FILE STATUS: "
+001010             WS-FS-CIDADAOS
+001010         MOVE 16 TO RETURN-CODE
+001010         STOP RUN
+001010     END-IF
+
+001021     OPEN EXTEND ARQ-AUDITORIA
+001022     IF NOT FS-AUDITORIA-OK
+001023         OPEN OUTPUT ARQ-AUDITORIA
+001024     END-IF
+
+001024     OPEN EXTEND ARQ-ONBOARDING
+001024     IF NOT FS-ONBOARDING-OK
+001024         OPEN OUTPUT ARQ-ONBOARDING
+001024     END-IF
+
+001030     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+
+001031     PERFORM 1150-CARREGAR-PARAMETROS
+001032         THRU 1150-CARREGAR-PARAMETROS-EXIT
+
+001051     PERFORM 1200-RECUPERAR-CHECKPOINT
+001052         THRU 1200-RECUPERAR-CHECKPOINT-EXIT
+
+001053     PERFORM 1250-ABRIR-RELATORIO
+001054         THRU 1250-ABRIR-RELATORIO-EXIT
+
+001053     PERFORM 1300-PULAR-JA-PROCESSADOS
+001054         THRU 1300-PULAR-JA-PROCESSADOS-EXIT
+001060
+001070     PERFORM 2100-LER-CIDADAOS
+001080         THRU 2100-LER-CIDADAOS-EXIT
+001090     .
+001100 1000-INICIALIZAR-EXIT.
+001110     EXIT.
+
+001111******************************************************************
+001112*    1250-ABRIR-RELATORIO
+001113*    ABRE O ARQUIVO DE RELATORIO. QUANDO O CHECKPOINT RECUPERADO
+001114*    INDICAR QUE HA REGISTROS A PULAR (REINICIO), O RELATORIO E
+001115*    ABERTO EM EXTEND PARA PRESERVAR AS LINHAS JA GRAVADAS NA
+001116*    EXECUCAO ANTERIOR, E O CABECALHO SO E GRAVADO SE O ARQUIVO
+001117*    AINDA NAO EXISTIA. NUMA EXECUCAO NOVA, O RELATORIO E ABERTO
+001118*    NORMALMENTE EM OUTPUT.
+001119******************************************************************
+001120 1250-ABRIR-RELATORIO.
+001121     MOVE "N" TO WS-RELATORIO-NOVO
+
+001122     IF WS-QTDE-A-PULAR > ZERO
+001123         OPEN EXTEND ARQ-RELATORIO
+001124         IF NOT FS-RELATORIO-OK
+001125             OPEN OUTPUT ARQ-RELATORIO
+001126             MOVE "S" TO WS-RELATORIO-NOVO
+001127         END-IF
+001128     ELSE
+001129         OPEN OUTPUT ARQ-RELATORIO
+001130         MOVE "S" TO WS-RELATORIO-NOVO
+001131     END-IF
+
+001132     IF NOT FS-RELATORIO-OK
+001133         DISPLAY "ERRO AO ABRIR ARQ-RELATORIO. FILE STATUS: "
+001134             WS-FS-RELATORIO
+001135         MOVE 16 TO RETURN-CODE
+001136         STOP RUN
+001137     END-IF
+
+001138     IF RELATORIO-NOVO
+001139         MOVE "REL. VERIFICACAO DE IDADE - LOTE" TO REL-LINHA
+001140         WRITE REL-LINHA
+001141     END-IF
+001142     .
+001143 1250-ABRIR-RELATORIO-EXIT.
+001144     EXIT.
+
+001121******************************************************************
+001122*    1150-CARREGAR-PARAMETROS
+001123*    LE O CARTAO DE PARAMETROS, SE ELE EXISTIR, PARA OBTER A
+001124*    IDADE MINIMA CONSIDERADA MAIORIDADE. QUANDO O ARQUIVO NAO
+001125*    EXISTIR OU O VALOR INFORMADO FOR ZERO, MANTEM O VALOR
+001126*    PADRAO DE 18 ANOS DEFINIDO EM WS-IDADE-MINIMA.
+001127******************************************************************
+001128 1150-CARREGAR-PARAMETROS.
+001129     OPEN INPUT ARQ-PARAMETROS
+001130     IF NOT FS-PARAMETROS-OK
+001131         GO TO 1150-CARREGAR-PARAMETROS-EXIT
+001132     END-IF
+
+001133     READ ARQ-PARAMETROS
+001134     IF FS-PARAMETROS-OK
+001135     AND PARM-IDADE-MINIMA > ZERO
+001136         MOVE PARM-IDADE-MINIMA TO WS-IDADE-MINIMA
+001137     END-IF
+
+001138     CLOSE ARQ-PARAMETROS
+001139     .
+001140 1150-CARREGAR-PARAMETROS-EXIT.
+001141     EXIT.
+
+001111******************************************************************
+001112*    1200-RECUPERAR-CHECKPOINT
+001113*    LE O ARQUIVO DE CHECKPOINT, SE EXISTIR, PARA DESCOBRIR A
+001114*    QUANTIDADE DE REGISTROS JA PROCESSADOS EM UMA EXECUCAO
+001115*    ANTERIOR QUE FOI INTERROMPIDA.
+001116******************************************************************
+001117 1200-RECUPERAR-CHECKPOINT.
+001118     MOVE ZERO TO WS-QTDE-A-PULAR
+
+001119     OPEN INPUT ARQ-CHECKPOINT
+001120     IF NOT FS-CHECKPOINT-OK
+001121         GO TO 1200-RECUPERAR-CHECKPOINT-EXIT
+001122     END-IF
+
+001123     READ ARQ-CHECKPOINT
+001124     IF FS-CHECKPOINT-OK
+001125         MOVE CKP-QTDE-PROCESSADA  TO WS-QTDE-A-PULAR
+001125         MOVE CKP-QTDE-MENOR       TO WS-QTDE-MENOR
+001125         MOVE CKP-QTDE-MAIOR       TO WS-QTDE-MAIOR
+001125         MOVE CKP-QTDE-REJEITADOS  TO WS-QTDE-REJEITADOS
+001126         DISPLAY "REINICIANDO APOS " WS-QTDE-A-PULAR
+001127             " REGISTROS JA PROCESSADOS"
+001128     END-IF
+
+001129     CLOSE ARQ-CHECKPOINT
+001130     .
+001131 1200-RECUPERAR-CHECKPOINT-EXIT.
+001132     EXIT.
+
+001133******************************************************************
+001134*    1300-PULAR-JA-PROCESSADOS
+001135*    QUANDO HOUVER CHECKPOINT DE UMA EXECUCAO ANTERIOR, LE E
+001136*    DESCARTA OS REGISTROS JA VERIFICADOS PARA REINICIAR O LOTE
+001137*    LOGO APOS O ULTIMO REGISTRO PROCESSADO COM SUCESSO.
+001138******************************************************************
+001139 1300-PULAR-JA-PROCESSADOS.
+001140     PERFORM 2100-LER-CIDADAOS
+001141         THRU 2100-LER-CIDADAOS-EXIT
+001142         VARYING WS-CONTADOR-PULO FROM 1 BY 1
+001143         UNTIL WS-CONTADOR-PULO > WS-QTDE-A-PULAR
+001144         OR FIM-DO-ARQUIVO
+001145     .
+001146 1300-PULAR-JA-PROCESSADOS-EXIT.
+001147     EXIT.
+
+001130******************************************************************
+001140*    2000-PROCESSAR-ARQUIVO
+001150*    PROCESSA UM REGISTRO DE CIDADAO E LE O PROXIMO.
+001160******************************************************************
+001170 2000-PROCESSAR-ARQUIVO.
+001175     MOVE CID-DOC-NUMERO TO WS-CPF
+001176     PERFORM 2150-VALIDAR-CPF
+001177         THRU 2150-VALIDAR-CPF-EXIT
+
+001178     PERFORM 2250-VALIDAR-REGISTRO
+001179         THRU 2250-VALIDAR-REGISTRO-EXIT
+
+001180     IF REGISTRO-VALIDO
+001181         PERFORM 2200-CALCULAR-IDADE
+001190             THRU 2200-CALCULAR-IDADE-EXIT
+
+001210         PERFORM 2300-CLASSIFICAR-IDADE
+001220             THRU 2300-CLASSIFICAR-IDADE-EXIT
+
+001226         PERFORM 2350-CLASSIFICAR-FAIXA-ETARIA
+001227             THRU 2350-CLASSIFICAR-FAIXA-ETARIA-EXIT
+
+001240         PERFORM 2400-GRAVAR-LINHA-RELATORIO
+001250             THRU 2400-GRAVAR-LINHA-RELATORIO-EXIT
+
+001256         PERFORM 2450-GRAVAR-AUDITORIA
+001257             THRU 2450-GRAVAR-AUDITORIA-EXIT
+
+001258         PERFORM 2460-GRAVAR-ONBOARDING
+001258             THRU 2460-GRAVAR-ONBOARDING-EXIT
+001259     ELSE
+001259         ADD 1 TO WS-QTDE-REJEITADOS
+001259         PERFORM 2420-GRAVAR-LINHA-REJEITADO
+001259             THRU 2420-GRAVAR-LINHA-REJEITADO-EXIT
+001259     END-IF
+
+001259     DIVIDE WS-QTDE-LIDOS BY WS-INTERVALO-CKPT
+001261         GIVING WS-QUOC-CKPT REMAINDER WS-RESTO-CKPT
+001262     IF WS-RESTO-CKPT = ZERO
+001263         PERFORM 2480-GRAVAR-CHECKPOINT
+001264             THRU 2480-GRAVAR-CHECKPOINT-EXIT
+001265     END-IF
+001260
+001270     PERFORM 2100-LER-CIDADAOS
+001280         THRU 2100-LER-CIDADAOS-EXIT
+001290     .
+001300 2000-PROCESSAR-ARQUIVO-EXIT.
+001310     EXIT.
+001320
+001330******************************************************************
+001340*    2100-LER-CIDADAOS
+001350*    LE O PROXIMO REGISTRO DO ARQUIVO DE ENTRADA.
+001360******************************************************************
+001370 2100-LER-CIDADAOS.
+001380     READ ARQ-CIDADAOS
+001390         AT END
+001400             MOVE "S" TO WS-FIM-ARQUIVO
+001410         NOT AT END
+001420             ADD 1 TO WS-QTDE-LIDOS
+001430     END-READ
+001440     .
+001450 2100-LER-CIDADAOS-EXIT.
+001460     EXIT.
+001470
+
+001471******************************************************************
+001472*    2150-VALIDAR-CPF
+001473*    CALCULA OS DOIS DIGITOS VERIFICADORES DO CPF DO REGISTRO
+001474*    CORRENTE (MOD 11) E CONFERE SE ELES CONFEREM COM OS DIGITOS
+001475*    INFORMADOS, REJEITANDO TAMBEM CPF COM TODOS OS DIGITOS
+001476*    IGUAIS.
+001477******************************************************************
+001478 2150-VALIDAR-CPF.
+001478     IF WS-CPF NOT NUMERIC
+001478         MOVE "N" TO WS-CPF-VALIDO
+001478         GO TO 2150-VALIDAR-CPF-EXIT
+001478     END-IF
+
+001479     MOVE ZERO TO WS-SOMA1
+001480     PERFORM 2160-SOMAR-DV1
+001481         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+
+001482     DIVIDE WS-SOMA1 BY 11 GIVING WS-QUOC REMAINDER WS-RESTO1
+001483     IF WS-RESTO1 < 2
+001484         MOVE 0 TO WS-DV1-CALC
+001485     ELSE
+001486         COMPUTE WS-DV1-CALC = 11 - WS-RESTO1
+001487     END-IF
+
+001488     MOVE ZERO TO WS-SOMA2
+001489     PERFORM 2170-SOMAR-DV2
+001490         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+
+001491     DIVIDE WS-SOMA2 BY 11 GIVING WS-QUOC REMAINDER WS-RESTO2
+001492     IF WS-RESTO2 < 2
+001493         MOVE 0 TO WS-DV2-CALC
+001494     ELSE
+001495         COMPUTE WS-DV2-CALC = 11 - WS-RESTO2
+001496     END-IF
+
+001497     MOVE "S" TO WS-CPF-REPETIDO
+001498     PERFORM 2180-VERIFICAR-REPETIDO
+001499         VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 9
+
+001500     IF WS-CPF-DV1 = WS-DV1-CALC
+001501     AND WS-CPF-DV2 = WS-DV2-CALC
+001502     AND NOT CPF-REPETIDO
+001503         MOVE "S" TO WS-CPF-VALIDO
+001504     ELSE
+001505         MOVE "N" TO WS-CPF-VALIDO
+001506     END-IF
+001507     .
+001508 2150-VALIDAR-CPF-EXIT.
+001509     EXIT.
+
+001510******************************************************************
+001511*    2160-SOMAR-DV1
+001512*    ACUMULA A SOMA PONDERADA DOS 9 PRIMEIROS DIGITOS DO CPF,
+001513*    USADA NO CALCULO DO PRIMEIRO DIGITO VERIFICADOR.
+001514******************************************************************
+001515 2160-SOMAR-DV1.
+001516     COMPUTE WS-SOMA1 =
+001517         WS-SOMA1 + WS-CPF-DIGITO (WS-I) * (11 - WS-I)
+001518     .
+
+001519******************************************************************
+001520*    2170-SOMAR-DV2
+001521*    ACUMULA A SOMA PONDERADA DOS 10 PRIMEIROS DIGITOS DO CPF
+001522*    (BASE + PRIMEIRO DIGITO VERIFICADOR), USADA NO CALCULO DO
+001523*    SEGUNDO DIGITO VERIFICADOR.
+001524******************************************************************
+001525 2170-SOMAR-DV2.
+001526     COMPUTE WS-SOMA2 =
+001527         WS-SOMA2 + WS-CPF-DIGITO (WS-I) * (12 - WS-I)
+001528     .
+
+001529******************************************************************
+001530*    2180-VERIFICAR-REPETIDO
+001531*    DESLIGA O INDICADOR DE CPF REPETIDO QUANDO ENCONTRA UM
+001532*    DIGITO DIFERENTE DO PRIMEIRO.
+001533******************************************************************
+001534 2180-VERIFICAR-REPETIDO.
+001535     IF WS-CPF-DIGITO (WS-I) NOT = WS-CPF-DIGITO (1)
+001536         MOVE "N" TO WS-CPF-REPETIDO
+001537     END-IF
+001538     .
+
+001539******************************************************************
+001540*    2250-VALIDAR-REGISTRO
+001541*    CONFERE QUE OS DADOS DE IDADE DO REGISTRO CORRENTE SAO
+001542*    UTILIZAVEIS ANTES DE CALCULAR OU CLASSIFICAR A IDADE. QUANDO
+001543*    HOUVER DATA DE NASCIMENTO, ELA PRECISA SER NUMERICA, TER
+001544*    MES/DIA DENTRO DA FAIXA DE CALENDARIO E NAO SER POSTERIOR A
+001545*    DATA DO SISTEMA. QUANDO NAO HOUVER DATA DE NASCIMENTO, A
+001546*    IDADE INFORMADA NO PROPRIO REGISTRO PRECISA SER NUMERICA E
+001547*    NAO EXCEDER WS-IDADE-MAXIMA.
+001548******************************************************************
+001549 2250-VALIDAR-REGISTRO.
+001549     MOVE "S" TO WS-REGISTRO-VALIDO
+
+001549     IF CID-DT-NASCTO-CCYY = ZEROS
+001549         IF CID-IDADE-INFORMADA NOT NUMERIC
+001549         OR CID-IDADE-INFORMADA > WS-IDADE-MAXIMA
+001549             MOVE "N" TO WS-REGISTRO-VALIDO
+001549         END-IF
+001549     ELSE
+001549         IF CID-DT-NASCTO-CCYY NOT NUMERIC
+001549         OR CID-DT-NASCTO-MM NOT NUMERIC
+001549         OR CID-DT-NASCTO-DD NOT NUMERIC
+001549         OR CID-DT-NASCTO-MM < 1
+001549         OR CID-DT-NASCTO-MM > 12
+001549         OR CID-DT-NASCTO-DD < 1
+001549         OR CID-DT-NASCTO-DD > 31
+001549         OR CID-DT-NASCTO > WS-DATA-SISTEMA
+001549             MOVE "N" TO WS-REGISTRO-VALIDO
+001549         END-IF
+001549     END-IF
+001549     .
+001549 2250-VALIDAR-REGISTRO-EXIT.
+001549     EXIT.
+
+001480******************************************************************
+001490*    2200-CALCULAR-IDADE
+001500*    CALCULA A IDADE A PARTIR DA DATA DE NASCIMENTO. QUANDO A
+001510*    DATA DE NASCIMENTO NAO FOR INFORMADA, USA A IDADE INFORMADA
+001520*    NO PROPRIO REGISTRO.
+001530******************************************************************
+001540 2200-CALCULAR-IDADE.
+001550     IF CID-DT-NASCTO-CCYY = ZEROS
+001560         MOVE CID-IDADE-INFORMADA TO WS-IDADE-CALCULADA
+001570     ELSE
+001580         COMPUTE WS-IDADE-CALCULADA =
+001590             WS-DATA-SISTEMA-CCYY - CID-DT-NASCTO-CCYY
+001600
+001610         IF CID-DT-NASCTO-MM > WS-DATA-SISTEMA-MM
+001620             SUBTRACT 1 FROM WS-IDADE-CALCULADA
+001630         ELSE
+001640             IF CID-DT-NASCTO-MM = WS-DATA-SISTEMA-MM
+001650             AND CID-DT-NASCTO-DD > WS-DATA-SISTEMA-DD
+001660                 SUBTRACT 1 FROM WS-IDADE-CALCULADA
+001670             END-IF
+001680         END-IF
+001690     END-IF
+001700     .
+001710 2200-CALCULAR-IDADE-EXIT.
+001720     EXIT.
+001730
+001740******************************************************************
+001750*    2300-CLASSIFICAR-IDADE
+001760*    CLASSIFICA O REGISTRO EM MENOR OU MAIOR DE IDADE.
+001770******************************************************************
+001780 2300-CLASSIFICAR-IDADE.
+001790     IF WS-IDADE-CALCULADA < WS-IDADE-MINIMA
+001800         MOVE "MENOR" TO WS-RESULTADO
+001801         ADD 1 TO WS-QTDE-MENOR
+001810     ELSE
+001820         MOVE "MAIOR" TO WS-RESULTADO
+001821         ADD 1 TO WS-QTDE-MAIOR
+001830     END-IF
+001840     .
+001850 2300-CLASSIFICAR-IDADE-EXIT.
+001860     EXIT.
+001861
+001862******************************************************************
+001863*    2350-CLASSIFICAR-FAIXA-ETARIA
+001864*    ALEM DO CORTE DE MAIORIDADE, CLASSIFICA O REGISTRO EM UMA
+001865*    FAIXA ETARIA (CRIANCA, ADOLESCENTE, ADULTO OU IDOSO).
+001866******************************************************************
+001867 2350-CLASSIFICAR-FAIXA-ETARIA.
+001868     EVALUATE TRUE
+001869         WHEN WS-IDADE-CALCULADA < 12
+001870             MOVE "CR" TO WS-FAIXA-ETARIA
+001871         WHEN WS-IDADE-CALCULADA < 18
+001872             MOVE "AD" TO WS-FAIXA-ETARIA
+001873         WHEN WS-IDADE-CALCULADA < 60
+001874             MOVE "AT" TO WS-FAIXA-ETARIA
+001875         WHEN OTHER
+001876             MOVE "ID" TO WS-FAIXA-ETARIA
+001877     END-EVALUATE
+001878     .
+001879 2350-CLASSIFICAR-FAIXA-ETARIA-EXIT.
+001880     EXIT.
+001881
+001882******************************************************************
+001890*    2400-GRAVAR-LINHA-RELATORIO
+001900*    MONTA E GRAVA A LINHA DO RELATORIO PARA O REGISTRO CORRENTE.
+001910******************************************************************
+001920 2400-GRAVAR-LINHA-RELATORIO.
+001930     MOVE SPACES TO REL-LINHA
+001940     STRING CID-DOC-NUMERO   DELIMITED BY SIZE
+001950            " "              DELIMITED BY SIZE
+001960            CID-NOME         DELIMITED BY SIZE
+001970            " IDADE:"        DELIMITED BY SIZE
+001980            WS-IDADE-CALCULADA DELIMITED BY SIZE
+001981            " FAIXA:"        DELIMITED BY SIZE
+001982            WS-FAIXA-ETARIA  DELIMITED BY SIZE
+001990            " "              DELIMITED BY SIZE
+002000            WS-RESULTADO     DELIMITED BY SIZE
+002010       INTO REL-LINHA
+002020     END-STRING
+002030
+002040     WRITE REL-LINHA
+002050     .
+002060 2400-GRAVAR-LINHA-RELATORIO-EXIT.
+002070     EXIT.
+002071
+002072******************************************************************
+002072*    2420-GRAVAR-LINHA-REJEITADO
+002072*    GRAVA NO RELATORIO UMA LINHA IDENTIFICANDO O REGISTRO CORRENTE
+002072*    COMO REJEITADO POR DADOS DE IDADE INVALIDOS, SEM CALCULAR OU
+002072*    CLASSIFICAR A IDADE E SEM GRAVAR AUDITORIA OU ONBOARDING PARA
+002072*    ELE.
+002072******************************************************************
+002072 2420-GRAVAR-LINHA-REJEITADO.
+002072     MOVE SPACES TO REL-LINHA
+002072     STRING CID-DOC-NUMERO   DELIMITED BY SIZE
+002072            " "              DELIMITED BY SIZE
+002072            CID-NOME         DELIMITED BY SIZE
+002072            " REGISTRO REJEITADO - DATA DE NASCIMENTO INVALIDA"
+002072                             DELIMITED BY SIZE
+002072       INTO REL-LINHA
+002072     END-STRING
+
+002072     WRITE REL-LINHA
+002072     .
+002072 2420-GRAVAR-LINHA-REJEITADO-EXIT.
+002072     EXIT.
+
+002072******************************************************************
+002073*    2450-GRAVAR-AUDITORIA
+002074*    GRAVA UM REGISTRO NA TRILHA DE AUDITORIA PARA O REGISTRO
+002075*    CORRENTE DO LOTE.
+002076******************************************************************
+002077 2450-GRAVAR-AUDITORIA.
+002078     ACCEPT WS-HORA-SISTEMA FROM TIME
+002078     COMPUTE WS-HORA-VERIF = WS-HORA-SISTEMA / 100
+
+002079     MOVE SPACES TO AUDIT-REG
+
+002080     MOVE WS-DATA-SISTEMA-CCYY TO AUD-DATA-VERIF-CCYY
+002081     MOVE WS-DATA-SISTEMA-MM   TO AUD-DATA-VERIF-MM
+002082     MOVE WS-DATA-SISTEMA-DD   TO AUD-DATA-VERIF-DD
+002083     MOVE WS-HORA-VERIF        TO AUD-HORA-VERIF
+002084     MOVE CID-DT-NASCTO-CCYY   TO AUD-DT-NASCTO-CCYY
+002085     MOVE CID-DT-NASCTO-MM     TO AUD-DT-NASCTO-MM
+002086     MOVE CID-DT-NASCTO-DD     TO AUD-DT-NASCTO-DD
+002087     MOVE WS-IDADE-CALCULADA   TO AUD-IDADE-CALC
+002088     MOVE WS-FAIXA-ETARIA      TO AUD-FAIXA-ETARIA
+002089     MOVE WS-RESULTADO         TO AUD-RESULTADO
+002089     MOVE CID-DOC-NUMERO       TO AUD-DOC-NUMERO
+002089     MOVE WS-CPF-VALIDO        TO AUD-CPF-VALIDO
+
+002090     WRITE AUDIT-REG
+002091     .
+002092 2450-GRAVAR-AUDITORIA-EXIT.
+002093     EXIT.
+
+002093******************************************************************
+002093*    2460-GRAVAR-ONBOARDING
+002093*    GRAVA UM REGISTRO NO ARQUIVO DE INTERFACE COM O SISTEMA DE
+002093*    ONBOARDING PARA O REGISTRO CORRENTE DO LOTE.
+002093******************************************************************
+002093 2460-GRAVAR-ONBOARDING.
+002093     MOVE SPACES TO ONBOARDING-REG
+
+002093     MOVE CID-DOC-NUMERO       TO ONB-DOC-NUMERO
+002093     MOVE WS-IDADE-CALCULADA   TO ONB-IDADE-CALC
+002093     MOVE WS-RESULTADO         TO ONB-RESULTADO
+002093     MOVE WS-DATA-SISTEMA-CCYY TO ONB-DATA-VERIF-CCYY
+002093     MOVE WS-DATA-SISTEMA-MM   TO ONB-DATA-VERIF-MM
+002093     MOVE WS-DATA-SISTEMA-DD   TO ONB-DATA-VERIF-DD
+
+002093     WRITE ONBOARDING-REG
+002093     .
+002093 2460-GRAVAR-ONBOARDING-EXIT.
+002093     EXIT.
+
+002094******************************************************************
+002095*    2480-GRAVAR-CHECKPOINT
+002096*    GRAVA A QUANTIDADE DE REGISTROS PROCESSADOS ATE AGORA E O
+002097*    DOCUMENTO DO ULTIMO REGISTRO LIDO, PERMITINDO QUE O LOTE
+002098*    SEJA REINICIADO A PARTIR DAQUI CASO A EXECUCAO CORRENTE
+002099*    SEJA INTERROMPIDA ANTES DE CHEGAR AO FIM DO ARQUIVO.
+002100******************************************************************
+002101 2480-GRAVAR-CHECKPOINT.
+002102     OPEN OUTPUT ARQ-CHECKPOINT
+002102     IF NOT FS-CHECKPOINT-OK
+002102         DISPLAY "ERRO AO ABRIR ARQ-CHECKPOINT. FILE STATUS: "
+002102             WS-FS-CHECKPOINT
+002102         MOVE 16 TO RETURN-CODE
+002102         STOP RUN
+002102     END-IF
+
+002102     MOVE SPACES TO CHECKPOINT-REG
+
+002103     MOVE WS-QTDE-LIDOS      TO CKP-QTDE-PROCESSADA
+002103     MOVE WS-QTDE-MENOR      TO CKP-QTDE-MENOR
+002103     MOVE WS-QTDE-MAIOR      TO CKP-QTDE-MAIOR
+002103     MOVE WS-QTDE-REJEITADOS TO CKP-QTDE-REJEITADOS
+002104     MOVE CID-DOC-NUMERO TO CKP-ULTIMO-DOC
+
+002105     WRITE CHECKPOINT-REG
+
+002106     CLOSE ARQ-CHECKPOINT
+002107     .
+002108 2480-GRAVAR-CHECKPOINT-EXIT.
+002109     EXIT.
+
+002111******************************************************************
+002112*    8000-GRAVAR-RESUMO
+002113*    GRAVA NO RELATORIO O RESUMO DIARIO DO LOTE, COM O TOTAL DE
+002114*    REGISTROS PROCESSADOS E A QUANTIDADE DE MENORES E MAIORES
+002115*    DE IDADE ENCONTRADOS.
+002116******************************************************************
+002117 8000-GRAVAR-RESUMO.
+002118     MOVE WS-QTDE-LIDOS      TO WS-QTDE-LIDOS-ED
+002118     MOVE WS-QTDE-MENOR      TO WS-QTDE-MENOR-ED
+002118     MOVE WS-QTDE-MAIOR      TO WS-QTDE-MAIOR-ED
+002118     MOVE WS-QTDE-REJEITADOS TO WS-QTDE-REJEITADOS-ED
+
+002118     MOVE SPACES TO REL-LINHA
+002119     MOVE "-------------------------------" TO REL-LINHA
+002120     WRITE REL-LINHA
+
+002121     MOVE SPACES TO REL-LINHA
+002122     STRING "TOTAL DE REGISTROS PROCESSADOS: " DELIMITED BY SIZE
+002123            WS-QTDE-LIDOS-ED                   DELIMITED BY SIZE
+002124       INTO REL-LINHA
+002125     END-STRING
+002126     WRITE REL-LINHA
+
+002127     MOVE SPACES TO REL-LINHA
+002128     STRING "TOTAL DE MENORES DE IDADE......: " DELIMITED BY SIZE
+002129            WS-QTDE-MENOR-ED                   DELIMITED BY SIZE
+002130       INTO REL-LINHA
+002131     END-STRING
+002132     WRITE REL-LINHA
+
+002133     MOVE SPACES TO REL-LINHA
+002134     STRING "TOTAL DE MAIORES DE IDADE......: " DELIMITED BY SIZE
+002135            WS-QTDE-MAIOR-ED                   DELIMITED BY SIZE
+002136       INTO REL-LINHA
+002137     END-STRING
+002138     WRITE REL-LINHA
+
+002138     MOVE SPACES TO REL-LINHA
+002138     STRING "TOTAL DE REGISTROS REJEITADOS..: " DELIMITED BY SIZE
+002138            WS-QTDE-REJEITADOS-ED              DELIMITED BY SIZE
+002138       INTO REL-LINHA
+002138     END-STRING
+002138     WRITE REL-LINHA
+002139     .
+002140 8000-GRAVAR-RESUMO-EXIT.
+002141     EXIT.
+
+002142******************************************************************
+002143*    8900-ZERAR-CHECKPOINT
+002144*    O LOTE CHEGOU AO FIM DO ARQUIVO NORMALMENTE, ENTAO O
+002145*    CHECKPOINT DE UMA EXECUCAO ANTERIOR NAO E MAIS NECESSARIO.
+002146*    ZERA O ARQUIVO DE CHECKPOINT PARA QUE A PROXIMA EXECUCAO,
+002147*    CONTRA UM NOVO ARQUIVO DE ENTRADA, NAO PULE REGISTROS DESTE.
+002148******************************************************************
+002149 8900-ZERAR-CHECKPOINT.
+002149     OPEN OUTPUT ARQ-CHECKPOINT
+002149     IF NOT FS-CHECKPOINT-OK
+002149         DISPLAY "ERRO AO ABRIR ARQ-CHECKPOINT. FILE STATUS: "
+002149             WS-FS-CHECKPOINT
+002149         MOVE 16 TO RETURN-CODE
+002149         STOP RUN
+002149     END-IF
+
+002149     MOVE SPACES TO CHECKPOINT-REG
+002149     MOVE ZERO   TO CKP-QTDE-PROCESSADA
+002149     MOVE ZERO   TO CKP-QTDE-MENOR
+002149     MOVE ZERO   TO CKP-QTDE-MAIOR
+002149     MOVE ZERO   TO CKP-QTDE-REJEITADOS
+
+002149     WRITE CHECKPOINT-REG
+
+002149     CLOSE ARQ-CHECKPOINT
+002149     .
+002149 8900-ZERAR-CHECKPOINT-EXIT.
+002149     EXIT.
+
+002110******************************************************************
+002111*    9000-FINALIZAR
+002110*    ZERA O CHECKPOINT E FECHA OS ARQUIVOS UTILIZADOS PELO
+002110*    PROGRAMA.
+002120******************************************************************
+002130 9000-FINALIZAR.
+002130     PERFORM 8900-ZERAR-CHECKPOINT
+002130         THRU 8900-ZERAR-CHECKPOINT-EXIT
+
+002140     CLOSE ARQ-CIDADAOS
+002150     CLOSE ARQ-RELATORIO
+002155     CLOSE ARQ-AUDITORIA
+002156     CLOSE ARQ-ONBOARDING
+002160     .
+002170 9000-FINALIZAR-EXIT.
+002180     EXIT.
+002190
+002200 END PROGRAM VERIFICA-IDADE-LOTE.
